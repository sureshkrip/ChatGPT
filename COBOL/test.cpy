@@ -1,10 +1,10 @@
-      01  HACKATHON-X.     
+       01  HACKATHON-X.
            08  HACKATHON-WK. 
       ***START OF KEY*** 		   
            10  HEADER_KEY.                                                          
                15  CUSTOMER-NO             PIC XXXXXXX.                             
                15  AUTO-NO.                                                     
-                   17  AUTO-NO             PIC X(9).                            
+                   17  AUTO-NO-9           PIC X(9).
                    17  AUTO-CK-DIG         PIC X.                               
                15  AUTO-NO-P20 REDEFINES AUTO-NO                                
                                            PIC 9(20) COMP-3.   
