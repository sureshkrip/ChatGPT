@@ -0,0 +1,163 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL130                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    DELINQUENCY AGING REPORT.  COMPARES EACH LOAN'S DUE-DATE  *
+000900*    (DUE-YR/DUE-MO/DUE-DA) TO THE RUN DATE AND BUCKETS THE    *
+001000*    ACCOUNT INTO CURRENT / 30 / 60 / 90-AND-OVER DAYS PAST    *
+001100*    DUE, SUBTOTALING PAYOFF-BAL BY BUCKET FOR COLLECTIONS.    *
+001200*                                                             *
+001300*    ELAPSED DAYS ARE COMPUTED ON A 30/360 DAY-COUNT BASIS     *
+001400*    (EVERY MONTH TREATED AS 30 DAYS), THE SAME CONVENTION     *
+001500*    USED ELSEWHERE IN INSTALLMENT LOAN SERVICING, SO A 30-DAY *
+001600*    BUCKET LINES UP EXACTLY WITH ONE MISSED SCHEDULED MONTH.  *
+001700*                                                             *
+001800*    DUE-YR IS CARRIED AS THE NUMBER OF YEARS SINCE 1900.      *
+001900*                                                             *
+002000*    MODIFICATION HISTORY.                                    *
+002100*    DATE       INIT  DESCRIPTION                             *
+002200*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+002300*                                                             *
+002400***************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID.    DL130.
+002700 AUTHOR.        R. KEMPNER.
+002800 INSTALLATION.  CONSUMER LOAN SERVICING.
+002900 DATE-WRITTEN.  2026-08-08.
+003000 DATE-COMPILED.
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  GENERIC.
+003400 OBJECT-COMPUTER.  GENERIC.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+003710         ORGANIZATION IS INDEXED
+003720         ACCESS MODE IS SEQUENTIAL
+003800         RECORD KEY IS HEADER_KEY OF HACKATHON-X.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LOAN-MASTER-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY "test.cpy".
+004400 WORKING-STORAGE SECTION.
+004500 77  WS-MASTER-EOF-SW        PIC X(01)   VALUE 'N'.
+004600     88  MASTER-EOF                      VALUE 'Y'.
+004700***************************************************************
+004800*    RUN DATE                                                 *
+004900***************************************************************
+005000 01  WS-TODAY.
+005100     05  WS-TODAY-YYYY       PIC 9(04).
+005200     05  WS-TODAY-MM         PIC 9(02).
+005300     05  WS-TODAY-DD         PIC 9(02).
+005400 77  WS-RUN-DAYS             PIC 9(07)   COMP.
+005500***************************************************************
+005600*    PER-LOAN AGING WORK AREA                                 *
+005700***************************************************************
+005800 01  WS-AGE-WORK.
+005900     05  WS-DUE-FULL-YEAR    PIC 9(04).
+006000     05  WS-DUE-DAYS         PIC 9(07)   COMP.
+006100     05  WS-DAYS-PAST-DUE    PIC S9(07)  COMP.
+006200***************************************************************
+006300*    AGING BUCKETS                                            *
+006400***************************************************************
+006500 01  WS-BUCKET-COUNTS.
+006600     05  WS-CURRENT-COUNT    PIC 9(07)   VALUE ZERO.
+006700     05  WS-30-DAY-COUNT     PIC 9(07)   VALUE ZERO.
+006800     05  WS-60-DAY-COUNT     PIC 9(07)   VALUE ZERO.
+006900     05  WS-90-DAY-COUNT     PIC 9(07)   VALUE ZERO.
+007000     05  WS-90-PLUS-COUNT    PIC 9(07)   VALUE ZERO.
+007100 01  WS-BUCKET-AMOUNTS.
+007200     05  WS-CURRENT-AMOUNT   PIC S9(09)V99 VALUE ZERO.
+007300     05  WS-30-DAY-AMOUNT    PIC S9(09)V99 VALUE ZERO.
+007400     05  WS-60-DAY-AMOUNT    PIC S9(09)V99 VALUE ZERO.
+007500     05  WS-90-DAY-AMOUNT    PIC S9(09)V99 VALUE ZERO.
+007600     05  WS-90-PLUS-AMOUNT   PIC S9(09)V99 VALUE ZERO.
+007700 77  WS-LOANS-READ           PIC 9(07)   VALUE ZERO.
+007800 PROCEDURE DIVISION.
+007900***************************************************************
+008000*    0000-MAINLINE                                            *
+008100***************************************************************
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE    THRU 1000-EXIT
+008400     PERFORM 2000-AGE-ONE-LOAN  THRU 2000-EXIT
+008500         UNTIL MASTER-EOF
+008600     PERFORM 8000-TERMINATE     THRU 8000-EXIT
+008700     STOP RUN.
+008800***************************************************************
+008900*    1000-INITIALIZE                                          *
+009000***************************************************************
+009100 1000-INITIALIZE.
+009200     OPEN INPUT LOAN-MASTER-FILE
+009300     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+009400     COMPUTE WS-RUN-DAYS =
+009500         (WS-TODAY-YYYY * 360) + (WS-TODAY-MM * 30) + WS-TODAY-DD
+009600     DISPLAY 'DL130 - DELINQUENCY AGING REPORT - RUN DATE '
+009700         WS-TODAY-YYYY '-' WS-TODAY-MM '-' WS-TODAY-DD
+009800     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+009900 1000-EXIT.
+010000     EXIT.
+010100***************************************************************
+010200*    2000-AGE-ONE-LOAN                                        *
+010300***************************************************************
+010400 2000-AGE-ONE-LOAN.
+010500     COMPUTE WS-DUE-FULL-YEAR = 1900 + DUE-YR
+010600     COMPUTE WS-DUE-DAYS =
+010700         (WS-DUE-FULL-YEAR * 360) + (DUE-MO * 30) + DUE-DA
+010800     COMPUTE WS-DAYS-PAST-DUE = WS-RUN-DAYS - WS-DUE-DAYS
+010900     EVALUATE TRUE
+011000         WHEN WS-DAYS-PAST-DUE NOT GREATER THAN 0
+011100             ADD 1 TO WS-CURRENT-COUNT
+011200             ADD PAYOFF-BAL TO WS-CURRENT-AMOUNT
+011300         WHEN WS-DAYS-PAST-DUE NOT GREATER THAN 30
+011400             ADD 1 TO WS-30-DAY-COUNT
+011500             ADD PAYOFF-BAL TO WS-30-DAY-AMOUNT
+011600         WHEN WS-DAYS-PAST-DUE NOT GREATER THAN 60
+011700             ADD 1 TO WS-60-DAY-COUNT
+011800             ADD PAYOFF-BAL TO WS-60-DAY-AMOUNT
+011900         WHEN WS-DAYS-PAST-DUE NOT GREATER THAN 90
+012000             ADD 1 TO WS-90-DAY-COUNT
+012100             ADD PAYOFF-BAL TO WS-90-DAY-AMOUNT
+012200         WHEN OTHER
+012300             ADD 1 TO WS-90-PLUS-COUNT
+012400             ADD PAYOFF-BAL TO WS-90-PLUS-AMOUNT
+012500     END-EVALUATE
+012600     DISPLAY 'DL130 - ' CUSTOMER-NO ' ' AUTO-NO-9
+012700         ' DAYS PAST DUE ' WS-DAYS-PAST-DUE
+012800         ' PAYOFF-BAL ' PAYOFF-BAL
+012900     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200***************************************************************
+013300*    2100-READ-MASTER                                         *
+013400***************************************************************
+013500 2100-READ-MASTER.
+013600     READ LOAN-MASTER-FILE
+013700         AT END
+013800             SET MASTER-EOF TO TRUE
+013900             GO TO 2100-EXIT
+014000     END-READ
+014100     ADD 1 TO WS-LOANS-READ.
+014200 2100-EXIT.
+014300     EXIT.
+014400***************************************************************
+014500*    8000-TERMINATE                                           *
+014600***************************************************************
+014700 8000-TERMINATE.
+014800     CLOSE LOAN-MASTER-FILE
+014900     DISPLAY 'DL130 - LOANS READ         ' WS-LOANS-READ
+015000     DISPLAY 'DL130 - CURRENT   COUNT ' WS-CURRENT-COUNT
+015100         ' AMOUNT ' WS-CURRENT-AMOUNT
+015200     DISPLAY 'DL130 - 1-30 DAY  COUNT ' WS-30-DAY-COUNT
+015300         ' AMOUNT ' WS-30-DAY-AMOUNT
+015400     DISPLAY 'DL130 - 31-60 DAY COUNT ' WS-60-DAY-COUNT
+015500         ' AMOUNT ' WS-60-DAY-AMOUNT
+015600     DISPLAY 'DL130 - 61-90 DAY COUNT ' WS-90-DAY-COUNT
+015700         ' AMOUNT ' WS-90-DAY-AMOUNT
+015800     DISPLAY 'DL130 - 90+ DAY   COUNT ' WS-90-PLUS-COUNT
+015900         ' AMOUNT ' WS-90-PLUS-AMOUNT.
+016000 8000-EXIT.
+016100     EXIT.
