@@ -0,0 +1,11 @@
+000100***************************************************************
+000200*    DLBANKX - BANK-SUPPLIED LOAN EXTRACT RECORD              *
+000300*    ONE RECORD PER LOAN THE LENDER BELIEVES IT IS FUNDING.   *
+000400*    SORTED ASCENDING BY BANK-NO / BANK-LOAN-NO-RJ BY THE     *
+000500*    LENDER BEFORE IT REACHES US.                             *
+000600***************************************************************
+000700 01  DL-BANKX-REC.
+000800     05  DL-BANKX-BANK-NO        PIC X(03).
+000900     05  DL-BANKX-LOAN-NO-RJ     PIC X(10)   JUST RIGHT.
+001000     05  DL-BANKX-FUNDED-AMT     PIC S9(09)V99.
+001100     05  FILLER                  PIC X(15).
