@@ -0,0 +1,513 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL100                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    DAILY LOAN MASTER UPDATE.  READS THE EDITED DAILY         *
+000900*    TRANSACTION FILE (ADD / CHANGE / PAYMENT) AND APPLIES     *
+001000*    EACH TRANSACTION DIRECTLY AGAINST THE LOAN MASTER         *
+001100*    (HACKATHON-X LAYOUT, SEE COPYBOOK TEST) BY ITS HEADER_KEY.*
+001200*                                                             *
+001300*    EVERY WS-CKPT-INTERVAL TRANSACTIONS A CHECKPOINT RECORD   *
+001400*    (DLCKPT LAYOUT) IS APPENDED TO THE CHECKPOINT FILE.  IF   *
+001500*    THIS RUN IS A RESTART AFTER AN ABEND, THE LAST CHECKPOINT *
+001600*    RECORD TELLS DL100 HOW MANY TRANSACTIONS WERE ALREADY     *
+001700*    APPLIED SO THEY ARE SKIPPED RATHER THAN REPOSTED.  A RUN  *
+001800*    THAT REACHES END OF FILE NORMALLY CLEARS THE CHECKPOINT   *
+001900*    FILE SO THE NEXT DAY'S RUN STARTS FRESH.                  *
+002000*                                                             *
+002100*    MODIFICATION HISTORY.                                    *
+002200*    DATE       INIT  DESCRIPTION                             *
+002300*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+002400*    2026-08-08  RK   LOAN MASTER CONVERTED TO INDEXED         *
+002500*                     ORGANIZATION SO CSR INQUIRY COULD DO     *
+002600*                     RANDOM LOOKUPS BY HEADER_KEY; THIS RUN   *
+002700*                     NOW UPDATES THE MASTER IN PLACE BY       *
+002800*                     RANDOM READ/REWRITE INSTEAD OF BUILDING  *
+002900*                     A NEW SEQUENTIAL GENERATION.             *
+003000*    2026-08-08  RK   ADDED CHECKPOINT/RESTART.                *
+003100*    2026-08-08  RK   EVERY CHANGE TO DOLLAR-BALS (ORIGINAL-BAL*
+003200*                     OR PAYOFF-BAL) NOW WRITES A BEFORE/AFTER *
+003300*                     RECORD TO THE AUDIT FILE (DLAUDIT        *
+003400*                     LAYOUT).                                 *
+003500*    2026-08-08  RK   RESTART NOW SKIPS BY TRANSACTION COUNT   *
+003600*                     INSTEAD OF BY COMPARING HEADER_KEY - THE *
+003700*                     EDITED TRANSACTION FILE IS NOT SORTED,   *
+003800*                     SO A KEY COMPARE COULD SKIP AN UNAPPLIED *
+003900*                     TRANSACTION OR REAPPLY ONE THAT WAS      *
+004000*                     ALREADY POSTED.  CHECKPOINT FILE OPEN    *
+004100*                     FOR A FIRST-EVER RUN NOW FOLLOWS THE     *
+004200*                     SAME OUTPUT/CLOSE/EXTEND PATTERN AS THE  *
+004300*                     CHECKPOINT FILE.                         *
+004400*    2026-08-08  RK   CHECKPOINT INTERVAL CUT TO EVERY          *
+004500*                     TRANSACTION - A MULTI-TRANSACTION WINDOW *
+004600*                     BETWEEN CHECKPOINTS LEFT ALREADY-APPLIED  *
+004700*                     TRANSACTIONS (UP TO THE LAST CHECKPOINT)  *
+004800*                     THAT A RESTART WOULD REPLAY, DOUBLE-      *
+004900*                     POSTING A PAYMENT'S SUBTRACT AND WRITING  *
+005000*                     A SECOND AUDIT RECORD FOR IT.  WITH THE   *
+005100*                     MASTER UPDATE AND THE CHECKPOINT WRITE    *
+005200*                     NOW ONE TRANSACTION APART THIS SHRINKS    *
+005300*                     THE WINDOW TO THE GAP BETWEEN THOSE TWO   *
+005400*                     SEPARATE FILE WRITES (SEE BELOW - IT IS   *
+005500*                     NOT FULLY CLOSED).  ALSO ADDED INVALID    *
+005600*                     KEY / NOT INVALID KEY TO THE WRITE AND    *
+005700*                     REWRITES AGAINST THE INDEXED MASTER, TO   *
+005800*                     MATCH 2300-FIND-MASTER'S GUARDED READ AND *
+005900*                     SO A KEY COLLISION IS REJECTED INSTEAD OF *
+006000*                     ABENDING THE WHOLE RUN; THE AUDIT WRITES  *
+006100*                     FOR EACH CHANGE NOW FOLLOW THEIR WRITE OR *
+006200*                     REWRITE'S NOT INVALID KEY BRANCH SO NO    *
+006300*                     AUDIT RECORD IS EVER WRITTEN FOR A CHANGE *
+006400*                     THAT DID NOT ACTUALLY GET APPLIED.        *
+006500*    2026-08-08  RK   CORRECTED THE ABOVE ENTRY AND             *
+006600*                     IMPLEMENTATION_STATUS.MD, WHICH BOTH      *
+006700*                     OVERSTATED THE INTERVAL-OF-1 FIX AS       *
+006800*                     CLOSING THE REPLAY WINDOW ENTIRELY.  THE  *
+006900*                     MASTER REWRITE/WRITE (3000-APPLY-TRANS /  *
+007000*                     4000-ADD-OR-REJECT) AND THE FOLLOWING     *
+007100*                     CHECKPOINT WRITE (5000-WRITE-CHECKPOINT,  *
+007200*                     CALLED FROM 2400-CHECKPOINT-IF-DUE) ARE   *
+007300*                     SEPARATE I/O AGAINST TWO DIFFERENT FILES  *
+007400*                     WITH NO UNIT OF WORK TYING THEM TOGETHER; *
+007500*                     AN ABEND BETWEEN A SUCCESSFUL MASTER      *
+007600*                     UPDATE AND THE CHECKPOINT THAT RECORDS IT *
+007700*                     STILL LEAVES THE CHECKPOINT ONE           *
+007800*                     TRANSACTION BEHIND, SO A RESTART REPLAYS  *
+007900*                     THAT ONE TRANSACTION - DOUBLE-DEDUCTING   *
+008000*                     PAYOFF-BAL FOR A PAYMENT AND DOUBLE-      *
+008100*                     POSTING ITS AUDIT RECORD.  PLAIN          *
+008200*                     SEQUENTIAL/INDEXED COBOL FILE I/O HAS NO  *
+008300*                     TWO-PHASE COMMIT ACROSS FILES TO CLOSE    *
+008400*                     THIS, SHORT OF STAMPING EACH MASTER (OR   *
+008500*                     AUDIT) RECORD WITH THE TRANSACTION'S OWN  *
+008600*                     SEQUENCE NUMBER AND CHECKING IT BEFORE    *
+008700*                     RE-APPLYING - WHICH WOULD MEAN EXTENDING  *
+008800*                     THE SHARED HACKATHON-X LAYOUT (TEST.CPY)  *
+008900*                     READ BY SIX OTHER PROGRAMS.  THAT IS A    *
+009000*                     LARGER CHANGE THAN THIS FIX WARRANTS, SO  *
+009100*                     THE EXPOSURE IS DOCUMENTED HERE RATHER    *
+009200*                     THAN CLAIMED CLOSED: A RESTART AFTER AN   *
+009300*                     ABEND IN THAT NARROW WINDOW CAN STILL     *
+009400*                     REPLAY ONE TRANSACTION, AND AN OPERATOR   *
+009500*                     RECOVERING FROM AN ABEND SHOULD CHECK THE *
+009600*                     AUDIT FILE'S LAST RECORD AGAINST THE      *
+009700*                     MASTER BEFORE TRUSTING A CLEAN RESTART.   *
+009800*                                                             *
+009900***************************************************************
+010000 IDENTIFICATION DIVISION.
+010100 PROGRAM-ID.    DL100.
+010200 AUTHOR.        R. KEMPNER.
+010300 INSTALLATION.  CONSUMER LOAN SERVICING.
+010400 DATE-WRITTEN.  2026-08-08.
+010500 DATE-COMPILED.
+010600 ENVIRONMENT DIVISION.
+010700 CONFIGURATION SECTION.
+010800 SOURCE-COMPUTER.  GENERIC.
+010900 OBJECT-COMPUTER.  GENERIC.
+011000 INPUT-OUTPUT SECTION.
+011100 FILE-CONTROL.
+011200     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+011300         ORGANIZATION IS INDEXED
+011400         ACCESS MODE IS DYNAMIC
+011500         RECORD KEY IS HEADER_KEY OF HACKATHON-X.
+011600     SELECT TRANS-FILE       ASSIGN TO TRANSOK
+011700         ORGANIZATION IS SEQUENTIAL.
+011800     SELECT CHECKPOINT-FILE  ASSIGN TO DLCKPT
+011900         ORGANIZATION IS SEQUENTIAL
+012000         FILE STATUS IS WS-CKPT-FILE-STATUS.
+012100     SELECT AUDIT-FILE       ASSIGN TO DLAUDIT
+012200         ORGANIZATION IS SEQUENTIAL
+012300         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+012400 DATA DIVISION.
+012500 FILE SECTION.
+012600 FD  LOAN-MASTER-FILE
+012700     LABEL RECORDS ARE STANDARD.
+012800     COPY "test.cpy".
+012900 FD  TRANS-FILE
+013000     LABEL RECORDS ARE STANDARD.
+013100     COPY DLTRANS.
+013200 FD  CHECKPOINT-FILE
+013300     LABEL RECORDS ARE STANDARD.
+013400     COPY DLCKPT.
+013500 FD  AUDIT-FILE
+013600     LABEL RECORDS ARE STANDARD.
+013700     COPY DLAUDIT.
+013800 WORKING-STORAGE SECTION.
+013900***************************************************************
+014000*    SWITCHES AND CONTROL FIELDS                               *
+014100***************************************************************
+014200 77  WS-TRANS-EOF-SW         PIC X(01)   VALUE 'N'.
+014300     88  TRANS-EOF                       VALUE 'Y'.
+014400 77  WS-FOUND-SW             PIC X(01)   VALUE 'N'.
+014500     88  WS-MASTER-FOUND                 VALUE 'Y'.
+014600 77  WS-CKPT-FILE-STATUS     PIC X(02).
+014700 77  WS-AUDIT-FILE-STATUS    PIC X(02).
+014800 77  WS-RESTART-SW           PIC X(01)   VALUE 'N'.
+014900     88  WS-IS-RESTART                   VALUE 'Y'.
+015000 77  WS-CKPT-EOF-SW          PIC X(01)   VALUE 'N'.
+015100     88  CKPT-EOF                        VALUE 'Y'.
+015200 77  WS-RUN-DATE             PIC 9(08)   VALUE ZERO.
+015300***************************************************************
+015400*    TRANSACTION KEY, SAVED AFTER EACH READ AS A LABEL FOR THE  *
+015500*    NEXT CHECKPOINT RECORD.  RESTART SKIPS BY COUNT, NOT BY    *
+015600*    THIS KEY - SEE WS-TRANS-READ-COUNT BELOW.                  *
+015700***************************************************************
+015800 01  WS-TRANS-KEY.
+015900     05  WS-TRANS-CUSTOMER-NO    PIC X(07).
+016000     05  WS-TRANS-AUTO-NO-9      PIC X(09).
+016100     05  WS-TRANS-AUTO-CK-DIG    PIC X(01).
+016200***************************************************************
+016300*    TRANSACTION COUNT, SO A RESTART CAN SKIP EXACTLY THE       *
+016400*    TRANSACTIONS A PRIOR RUN ALREADY APPLIED REGARDLESS OF     *
+016500*    WHAT ORDER TRANS-FILE IS IN - IT IS NOT SORTED BY          *
+016600*    HEADER_KEY, SO A KEY COMPARISON CANNOT BE USED TO SKIP.    *
+016700***************************************************************
+016800 77  WS-TRANS-READ-COUNT     PIC 9(07)   VALUE ZERO.
+016900 77  WS-LAST-CKPT-COUNT      PIC 9(07)   VALUE ZERO.
+017000***************************************************************
+017100*    CHECKPOINT INTERVAL AND TRANSACTION-SINCE-CHECKPOINT      *
+017200*    COUNT                                                     *
+017300***************************************************************
+017400 77  WS-CKPT-INTERVAL        PIC 9(07)   VALUE 1.
+017500 77  WS-TRANS-SINCE-CKPT     PIC 9(07)   VALUE ZERO.
+017600***************************************************************
+017700*    RUN COUNTERS                                             *
+017800***************************************************************
+017900 77  WS-ADDS-APPLIED         PIC 9(07)   VALUE ZERO.
+018000 77  WS-CHANGES-APPLIED      PIC 9(07)   VALUE ZERO.
+018100 77  WS-PAYMENTS-APPLIED     PIC 9(07)   VALUE ZERO.
+018200 77  WS-TRANS-REJECTED       PIC 9(07)   VALUE ZERO.
+018300***************************************************************
+018400*    AUDIT WORK FIELDS - SET JUST BEFORE 6000-WRITE-AUDIT IS    *
+018500*    PERFORMED                                                  *
+018600***************************************************************
+018700 01  WS-AUDIT-WORK.
+018800     05  WS-AUDIT-FIELD-NAME     PIC X(12).
+018900     05  WS-AUDIT-OLD-AMT        PIC S9(9)V99.
+019000     05  WS-AUDIT-NEW-AMT        PIC S9(9)V99.
+019100 PROCEDURE DIVISION.
+019200***************************************************************
+019300*    0000-MAINLINE                                            *
+019400***************************************************************
+019500 0000-MAINLINE.
+019600     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+019700     PERFORM 2000-UPDATE-ONE-KEY  THRU 2000-EXIT
+019800         UNTIL TRANS-EOF
+019900     PERFORM 8000-TERMINATE       THRU 8000-EXIT
+020000     STOP RUN.
+020100***************************************************************
+020200*    1000-INITIALIZE - OPEN FILES, CHECK FOR A RESTART, PRIME  *
+020300*    THE TRANSACTION READ, AND SKIP PAST ANY TRANSACTIONS A    *
+020400*    PRIOR RUN ALREADY APPLIED                                 *
+020500***************************************************************
+020600 1000-INITIALIZE.
+020700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+020800     OPEN I-O   LOAN-MASTER-FILE
+020900     OPEN INPUT TRANS-FILE
+021000     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+021100     PERFORM 1200-CHECK-FOR-AUDIT   THRU 1200-EXIT
+021200     PERFORM 2200-READ-TRANS        THRU 2200-EXIT
+021300     IF WS-IS-RESTART
+021400         PERFORM 2210-SKIP-APPLIED-TRANS THRU 2210-EXIT
+021500             UNTIL TRANS-EOF
+021600                 OR WS-TRANS-READ-COUNT > WS-LAST-CKPT-COUNT
+021700         DISPLAY 'DL100 - RESTARTED AFTER '
+021800             WS-LAST-CKPT-COUNT ' TRANSACTIONS ALREADY APPLIED'
+021900     END-IF.
+022000 1000-EXIT.
+022100     EXIT.
+022200***************************************************************
+022300*    1100-CHECK-FOR-RESTART - READ ANY EXISTING CHECKPOINT     *
+022400*    FILE TO THE LAST RECORD, THEN REOPEN IT FOR THIS RUN TO    *
+022500*    APPEND FURTHER CHECKPOINTS TO                              *
+022600***************************************************************
+022700 1100-CHECK-FOR-RESTART.
+022800     OPEN INPUT CHECKPOINT-FILE
+022900     IF WS-CKPT-FILE-STATUS = '35'
+023000         OPEN OUTPUT CHECKPOINT-FILE
+023100         CLOSE CHECKPOINT-FILE
+023200         OPEN EXTEND CHECKPOINT-FILE
+023300         GO TO 1100-EXIT
+023400     END-IF
+023500     PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+023600     PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+023700         UNTIL CKPT-EOF
+023800     CLOSE CHECKPOINT-FILE
+023900     OPEN EXTEND CHECKPOINT-FILE.
+024000 1100-EXIT.
+024100     EXIT.
+024200***************************************************************
+024300*    1110-READ-CHECKPOINT                                     *
+024400***************************************************************
+024500 1110-READ-CHECKPOINT.
+024600     READ CHECKPOINT-FILE
+024700         AT END
+024800             SET CKPT-EOF TO TRUE
+024900             GO TO 1110-EXIT
+025000     END-READ
+025100     SET WS-IS-RESTART TO TRUE
+025200     MOVE DL-CKPT-TRANS-COUNT      TO WS-LAST-CKPT-COUNT
+025300     MOVE DL-CKPT-ADDS-APPLIED     TO WS-ADDS-APPLIED
+025400     MOVE DL-CKPT-CHANGES-APPLIED  TO WS-CHANGES-APPLIED
+025500     MOVE DL-CKPT-PAYMENTS-APPLIED TO WS-PAYMENTS-APPLIED
+025600     MOVE DL-CKPT-TRANS-REJECTED   TO WS-TRANS-REJECTED.
+025700 1110-EXIT.
+025800     EXIT.
+025900***************************************************************
+026000*    1200-CHECK-FOR-AUDIT - OPEN THE AUDIT FILE FOR APPENDING,  *
+026100*    CREATING IT IF THIS IS THE FIRST RUN TO WRITE ONE          *
+026200***************************************************************
+026300 1200-CHECK-FOR-AUDIT.
+026400     OPEN INPUT AUDIT-FILE
+026500     IF WS-AUDIT-FILE-STATUS = '35'
+026600         OPEN OUTPUT AUDIT-FILE
+026700         CLOSE AUDIT-FILE
+026800         OPEN EXTEND AUDIT-FILE
+026900         GO TO 1200-EXIT
+027000     END-IF
+027100     CLOSE AUDIT-FILE
+027200     OPEN EXTEND AUDIT-FILE.
+027300 1200-EXIT.
+027400     EXIT.
+027500***************************************************************
+027600*    2000-UPDATE-ONE-KEY - LOOK UP THE MASTER BY THE           *
+027700*    TRANSACTION'S KEY AND APPLY THE TRANSACTION AGAINST IT    *
+027800***************************************************************
+027900 2000-UPDATE-ONE-KEY.
+028000     MOVE WS-TRANS-CUSTOMER-NO  TO CUSTOMER-NO OF HACKATHON-X
+028100     MOVE WS-TRANS-AUTO-NO-9    TO AUTO-NO-9   OF HACKATHON-X
+028200     MOVE WS-TRANS-AUTO-CK-DIG  TO AUTO-CK-DIG OF HACKATHON-X
+028300     PERFORM 2300-FIND-MASTER THRU 2300-EXIT
+028400     EVALUATE TRUE
+028500         WHEN WS-MASTER-FOUND
+028600             PERFORM 3000-APPLY-TRANS  THRU 3000-EXIT
+028700         WHEN OTHER
+028800             PERFORM 4000-ADD-OR-REJECT THRU 4000-EXIT
+028900     END-EVALUATE
+029000     PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+029100     PERFORM 2200-READ-TRANS        THRU 2200-EXIT.
+029200 2000-EXIT.
+029300     EXIT.
+029400***************************************************************
+029500*    2200-READ-TRANS                                          *
+029600***************************************************************
+029700 2200-READ-TRANS.
+029800     READ TRANS-FILE
+029900         AT END
+030000             SET TRANS-EOF TO TRUE
+030100             GO TO 2200-EXIT
+030200     END-READ
+030300     ADD 1 TO WS-TRANS-READ-COUNT
+030400     MOVE DL-TRANS-CUSTOMER-NO  TO WS-TRANS-CUSTOMER-NO
+030500     MOVE DL-TRANS-AUTO-NO-9    TO WS-TRANS-AUTO-NO-9
+030600     MOVE DL-TRANS-AUTO-CK-DIG  TO WS-TRANS-AUTO-CK-DIG.
+030700 2200-EXIT.
+030800     EXIT.
+030900***************************************************************
+031000*    2210-SKIP-APPLIED-TRANS - RESTART ONLY; READS PAST EVERY  *
+031100*    TRANSACTION THE LAST RUN ALREADY CHECKPOINTED, BY COUNT   *
+031200*    RATHER THAN BY KEY SINCE TRANS-FILE IS NOT SORTED         *
+031300***************************************************************
+031400 2210-SKIP-APPLIED-TRANS.
+031500     PERFORM 2200-READ-TRANS THRU 2200-EXIT.
+031600 2210-EXIT.
+031700     EXIT.
+031800***************************************************************
+031900*    2300-FIND-MASTER - RANDOM READ BY HEADER_KEY              *
+032000***************************************************************
+032100 2300-FIND-MASTER.
+032200     READ LOAN-MASTER-FILE
+032300         INVALID KEY
+032400             MOVE 'N' TO WS-FOUND-SW
+032500         NOT INVALID KEY
+032600             MOVE 'Y' TO WS-FOUND-SW
+032700     END-READ.
+032800 2300-EXIT.
+032900     EXIT.
+033000***************************************************************
+033100*    2400-CHECKPOINT-IF-DUE                                   *
+033200***************************************************************
+033300 2400-CHECKPOINT-IF-DUE.
+033400     ADD 1 TO WS-TRANS-SINCE-CKPT
+033500     IF WS-TRANS-SINCE-CKPT >= WS-CKPT-INTERVAL
+033600         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+033700         MOVE ZERO TO WS-TRANS-SINCE-CKPT
+033800     END-IF.
+033900 2400-EXIT.
+034000     EXIT.
+034100***************************************************************
+034200*    3000-APPLY-TRANS - MASTER RECORD FOUND FOR THIS KEY.      *
+034300*    CHANGE AND PAYMENT TRANSACTIONS ARE APPLIED HERE; AN ADD  *
+034400*    TRANSACTION AGAINST AN EXISTING KEY IS REJECTED AS A      *
+034500*    DUPLICATE.  THE REWRITE IS GUARDED WITH INVALID KEY THE   *
+034600*    SAME AS 2300-FIND-MASTER'S READ, SO A KEY MISMATCH IS     *
+034700*    REJECTED INSTEAD OF ABENDING THE RUN; THE AUDIT RECORD IS *
+034800*    ONLY WRITTEN ON A SUCCESSFUL REWRITE SO A REJECTED CHANGE *
+034900*    NEVER LEAVES A MISLEADING AUDIT ROW BEHIND.               *
+035000***************************************************************
+035100 3000-APPLY-TRANS.
+035200     EVALUATE TRUE
+035300         WHEN DL-TRANS-CHANGE
+035400             MOVE ORIGINAL-BAL OF HACKATHON-X TO WS-AUDIT-OLD-AMT
+035500             MOVE DL-TRANS-ORIGINAL-BAL
+035600                 TO ORIGINAL-BAL OF HACKATHON-X
+035700             MOVE DL-TRANS-ANNUAL-INT
+035800                 TO ANNUAL-INT   OF HACKATHON-X
+035900             MOVE DL-TRANS-DUE-YR  TO DUE-YR OF HACKATHON-X
+036000             MOVE DL-TRANS-DUE-MO  TO DUE-MO OF HACKATHON-X
+036100             MOVE DL-TRANS-DUE-DA  TO DUE-DA OF HACKATHON-X
+036200             REWRITE HACKATHON-X
+036300                 INVALID KEY
+036400                     DISPLAY 'DL100 - CHANGE REJECTED, KEY '
+036500                         CUSTOMER-NO OF HACKATHON-X ' '
+036600                         AUTO-NO-9   OF HACKATHON-X
+036700                     ADD 1 TO WS-TRANS-REJECTED
+036800                 NOT INVALID KEY
+036900                     MOVE ORIGINAL-BAL OF HACKATHON-X
+037000                         TO WS-AUDIT-NEW-AMT
+037100                     MOVE 'ORIGINAL-BAL' TO WS-AUDIT-FIELD-NAME
+037200                     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT
+037300                     ADD  1 TO WS-CHANGES-APPLIED
+037400             END-REWRITE
+037500         WHEN DL-TRANS-PAYMENT
+037600             MOVE PAYOFF-BAL OF HACKATHON-X TO WS-AUDIT-OLD-AMT
+037700             SUBTRACT DL-TRANS-PAYMENT-AMT
+037800                 FROM PAYOFF-BAL OF HACKATHON-X
+037900             MOVE DL-TRANS-DUE-YR  TO DUE-YR OF HACKATHON-X
+038000             MOVE DL-TRANS-DUE-MO  TO DUE-MO OF HACKATHON-X
+038100             MOVE DL-TRANS-DUE-DA  TO DUE-DA OF HACKATHON-X
+038200             REWRITE HACKATHON-X
+038300                 INVALID KEY
+038400                     DISPLAY 'DL100 - PAYMENT REJECTED, KEY '
+038500                         CUSTOMER-NO OF HACKATHON-X ' '
+038600                         AUTO-NO-9   OF HACKATHON-X
+038700                     ADD 1 TO WS-TRANS-REJECTED
+038800                 NOT INVALID KEY
+038900                     MOVE PAYOFF-BAL OF HACKATHON-X
+039000                         TO WS-AUDIT-NEW-AMT
+039100                     MOVE 'PAYOFF-BAL' TO WS-AUDIT-FIELD-NAME
+039200                     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT
+039300                     ADD  1 TO WS-PAYMENTS-APPLIED
+039400             END-REWRITE
+039500         WHEN OTHER
+039600             DISPLAY 'DL100 - ADD REJECTED, DUPLICATE KEY '
+039700                 CUSTOMER-NO OF HACKATHON-X ' '
+039800                 AUTO-NO-9   OF HACKATHON-X
+039900             ADD 1 TO WS-TRANS-REJECTED
+040000     END-EVALUATE.
+040100 3000-EXIT.
+040200     EXIT.
+040300***************************************************************
+040400*    4000-ADD-OR-REJECT - NO MASTER RECORD FOR THIS KEY.  THE  *
+040500*    WRITE IS GUARDED WITH INVALID KEY SO A DUPLICATE KEY      *
+040600*    REJECTS THE ADD INSTEAD OF ABENDING THE RUN; THE AUDIT    *
+040700*    RECORDS FOR THE INITIAL BALANCES ARE ONLY WRITTEN ON A    *
+040800*    SUCCESSFUL WRITE SO A REJECTED ADD NEVER LEAVES A         *
+040900*    MISLEADING AUDIT ROW BEHIND.                              *
+041000***************************************************************
+041100 4000-ADD-OR-REJECT.
+041200     IF DL-TRANS-ADD
+041300         MOVE SPACES TO HACKATHON-X
+041400         MOVE DL-TRANS-CUSTOMER-NO
+041500             TO CUSTOMER-NO  OF HACKATHON-X
+041600         MOVE DL-TRANS-AUTO-NO-9
+041700             TO AUTO-NO-9    OF HACKATHON-X
+041800         MOVE DL-TRANS-AUTO-CK-DIG
+041900             TO AUTO-CK-DIG  OF HACKATHON-X
+042000         MOVE DL-TRANS-BANK-NO
+042100             TO BANK-NO      OF HACKATHON-X
+042200         MOVE DL-TRANS-BANK-LOAN-NO
+042300             TO BANK-LOAN-NO OF HACKATHON-X
+042400         MOVE DL-TRANS-ORIGINAL-BAL
+042500             TO ORIGINAL-BAL OF HACKATHON-X
+042600         MOVE DL-TRANS-ORIGINAL-BAL
+042700             TO PAYOFF-BAL   OF HACKATHON-X
+042800         MOVE DL-TRANS-ANNUAL-INT
+042900             TO ANNUAL-INT   OF HACKATHON-X
+043000         MOVE DL-TRANS-DUE-YR  TO DUE-YR OF HACKATHON-X
+043100         MOVE DL-TRANS-DUE-MO  TO DUE-MO OF HACKATHON-X
+043200         MOVE DL-TRANS-DUE-DA  TO DUE-DA OF HACKATHON-X
+043300         MOVE DL-TRANS-CAR-OPTIONS
+043400             TO CAR-OPTIONS-SWITCHES OF HACKATHON-X
+043500         WRITE HACKATHON-X
+043600             INVALID KEY
+043700                 DISPLAY 'DL100 - ADD REJECTED, DUPLICATE KEY '
+043800                     CUSTOMER-NO OF HACKATHON-X ' '
+043900                     AUTO-NO-9   OF HACKATHON-X
+044000                 ADD 1 TO WS-TRANS-REJECTED
+044100             NOT INVALID KEY
+044200                 MOVE ZERO TO WS-AUDIT-OLD-AMT
+044300                 MOVE ORIGINAL-BAL OF HACKATHON-X
+044400                     TO WS-AUDIT-NEW-AMT
+044500                 MOVE 'ORIGINAL-BAL' TO WS-AUDIT-FIELD-NAME
+044600                 PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT
+044700                 MOVE ZERO TO WS-AUDIT-OLD-AMT
+044800                 MOVE PAYOFF-BAL OF HACKATHON-X
+044900                     TO WS-AUDIT-NEW-AMT
+045000                 MOVE 'PAYOFF-BAL' TO WS-AUDIT-FIELD-NAME
+045100                 PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT
+045200                 ADD 1 TO WS-ADDS-APPLIED
+045300         END-WRITE
+045400     ELSE
+045500         DISPLAY 'DL100 - TRANSACTION REJECTED, NO MASTER '
+045600             WS-TRANS-CUSTOMER-NO ' ' WS-TRANS-AUTO-NO-9
+045700         ADD 1 TO WS-TRANS-REJECTED
+045800     END-IF.
+045900 4000-EXIT.
+046000     EXIT.
+046100***************************************************************
+046200*    5000-WRITE-CHECKPOINT - APPEND THE CURRENT TRANSACTION    *
+046300*    COUNT, KEY LABEL, AND RUN COUNTERS TO THE CHECKPOINT FILE  *
+046400***************************************************************
+046500 5000-WRITE-CHECKPOINT.
+046600     MOVE WS-TRANS-CUSTOMER-NO     TO DL-CKPT-CUSTOMER-NO
+046700     MOVE WS-TRANS-AUTO-NO-9       TO DL-CKPT-AUTO-NO-9
+046800     MOVE WS-TRANS-AUTO-CK-DIG     TO DL-CKPT-AUTO-CK-DIG
+046900     MOVE WS-TRANS-READ-COUNT      TO DL-CKPT-TRANS-COUNT
+047000     MOVE WS-ADDS-APPLIED          TO DL-CKPT-ADDS-APPLIED
+047100     MOVE WS-CHANGES-APPLIED       TO DL-CKPT-CHANGES-APPLIED
+047200     MOVE WS-PAYMENTS-APPLIED      TO DL-CKPT-PAYMENTS-APPLIED
+047300     MOVE WS-TRANS-REJECTED        TO DL-CKPT-TRANS-REJECTED
+047400     WRITE DL-CKPT-REC.
+047500 5000-EXIT.
+047600     EXIT.
+047700***************************************************************
+047800*    6000-WRITE-AUDIT - WRITE ONE BEFORE/AFTER RECORD TO THE    *
+047900*    AUDIT FILE FOR THE DOLLAR-BALS FIELD NAMED IN              *
+048000*    WS-AUDIT-FIELD-NAME.  HACKATHON-X MUST ALREADY HOLD THE    *
+048100*    KEY OF THE LOAN BEING AUDITED.                             *
+048200***************************************************************
+048300 6000-WRITE-AUDIT.
+048400     MOVE CUSTOMER-NO OF HACKATHON-X  TO DL-AUDIT-CUSTOMER-NO
+048500     MOVE AUTO-NO-9   OF HACKATHON-X  TO DL-AUDIT-AUTO-NO-9
+048600     MOVE AUTO-CK-DIG OF HACKATHON-X  TO DL-AUDIT-AUTO-CK-DIG
+048700     MOVE DL-TRANS-CODE                TO DL-AUDIT-TRANS-CODE
+048800     MOVE WS-AUDIT-FIELD-NAME          TO DL-AUDIT-FIELD-NAME
+048900     MOVE WS-AUDIT-OLD-AMT             TO DL-AUDIT-OLD-VALUE
+049000     MOVE WS-AUDIT-NEW-AMT             TO DL-AUDIT-NEW-VALUE
+049100     MOVE WS-RUN-DATE                  TO DL-AUDIT-RUN-DATE
+049200     WRITE DL-AUDIT-REC.
+049300 6000-EXIT.
+049400     EXIT.
+049500***************************************************************
+049600*    8000-TERMINATE - THE RUN COMPLETED NORMALLY, SO THE       *
+049700*    CHECKPOINT FILE IS CLEARED FOR THE NEXT RUN; THE AUDIT     *
+049800*    FILE IS AN ACCUMULATING TRAIL AND IS NEVER CLEARED         *
+049900***************************************************************
+050000 8000-TERMINATE.
+050100     CLOSE LOAN-MASTER-FILE
+050200     CLOSE TRANS-FILE
+050300     CLOSE CHECKPOINT-FILE
+050400     OPEN OUTPUT CHECKPOINT-FILE
+050500     CLOSE CHECKPOINT-FILE
+050600     CLOSE AUDIT-FILE
+050700     DISPLAY 'DL100 - LOAN MASTER UPDATE COMPLETE'
+050800     DISPLAY 'DL100 - ADDS APPLIED      ' WS-ADDS-APPLIED
+050900     DISPLAY 'DL100 - CHANGES APPLIED   ' WS-CHANGES-APPLIED
+051000     DISPLAY 'DL100 - PAYMENTS APPLIED  ' WS-PAYMENTS-APPLIED
+051100     DISPLAY 'DL100 - TRANS REJECTED    ' WS-TRANS-REJECTED.
+051200 8000-EXIT.
+051300     EXIT.
