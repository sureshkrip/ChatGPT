@@ -0,0 +1,132 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL170                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    LOAN INQUIRY.  READS A FILE OF CSR/BATCH LOOKUP REQUESTS *
+000900*    (DLINQ LAYOUT) AND, FOR EACH ONE, DOES A RANDOM READ OF   *
+001000*    THE LOAN MASTER BY HEADER_KEY, DISPLAYS THE ACCOUNT'S     *
+001100*    BALANCE AND DUE-DATE SUMMARY, AND CALLS DL150 TO DECODE   *
+001200*    AND DISPLAY THE CAR OPTIONS CARRIED ON THE LOAN.          *
+001300*                                                             *
+001400*    MODIFICATION HISTORY.                                    *
+001500*    DATE       INIT  DESCRIPTION                             *
+001600*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+001700*                                                             *
+001800***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.    DL170.
+002100 AUTHOR.        R. KEMPNER.
+002200 INSTALLATION.  CONSUMER LOAN SERVICING.
+002300 DATE-WRITTEN.  2026-08-08.
+002400 DATE-COMPILED.
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.  GENERIC.
+002800 OBJECT-COMPUTER.  GENERIC.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT INQUIRY-FILE     ASSIGN TO LOANINQ
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS HEADER_KEY OF HACKATHON-X.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  INQUIRY-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY DLINQ.
+004200 FD  LOAN-MASTER-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY "test.cpy".
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-INQUIRY-EOF-SW       PIC X(01)   VALUE 'N'.
+004700     88  INQUIRY-EOF                     VALUE 'Y'.
+004800 77  WS-FOUND-SW             PIC X(01)   VALUE 'N'.
+004900     88  WS-MASTER-FOUND                 VALUE 'Y'.
+005000***************************************************************
+005100*    RUN COUNTERS                                             *
+005200***************************************************************
+005300 77  WS-INQUIRIES-READ       PIC 9(07)   VALUE ZERO.
+005400 77  WS-INQUIRIES-FOUND      PIC 9(07)   VALUE ZERO.
+005500 77  WS-INQUIRIES-NOT-FOUND  PIC 9(07)   VALUE ZERO.
+005600 PROCEDURE DIVISION.
+005700***************************************************************
+005800*    0000-MAINLINE                                            *
+005900***************************************************************
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+006200     PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+006300         UNTIL INQUIRY-EOF
+006400     PERFORM 8000-TERMINATE       THRU 8000-EXIT
+006500     STOP RUN.
+006600***************************************************************
+006700*    1000-INITIALIZE                                          *
+006800***************************************************************
+006900 1000-INITIALIZE.
+007000     OPEN INPUT INQUIRY-FILE
+007100     OPEN INPUT LOAN-MASTER-FILE
+007200     DISPLAY 'DL170 - LOAN INQUIRY'
+007300     PERFORM 2100-READ-INQUIRY THRU 2100-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600***************************************************************
+007700*    2000-PROCESS-INQUIRY - LOOK UP ONE ACCOUNT AND DISPLAY IT *
+007800***************************************************************
+007900 2000-PROCESS-INQUIRY.
+008000     MOVE DL-INQ-CUSTOMER-NO  TO CUSTOMER-NO OF HACKATHON-X
+008100     MOVE DL-INQ-AUTO-NO-9    TO AUTO-NO-9   OF HACKATHON-X
+008200     MOVE DL-INQ-AUTO-CK-DIG  TO AUTO-CK-DIG OF HACKATHON-X
+008300     READ LOAN-MASTER-FILE
+008400         INVALID KEY
+008500             MOVE 'N' TO WS-FOUND-SW
+008600         NOT INVALID KEY
+008700             MOVE 'Y' TO WS-FOUND-SW
+008800     END-READ
+008900     EVALUATE TRUE
+009000         WHEN WS-MASTER-FOUND
+009100             ADD 1 TO WS-INQUIRIES-FOUND
+009200             DISPLAY 'DL170 - ACCOUNT ' CUSTOMER-NO ' '
+009300                 AUTO-NO-9
+009400             DISPLAY 'DL170 - BANK ' BANK-NO ' '
+009500                 BANK-LOAN-NO
+009600             DISPLAY 'DL170 - ORIGINAL-BAL ' ORIGINAL-BAL
+009700                 ' PAYOFF-BAL ' PAYOFF-BAL
+009800             DISPLAY 'DL170 - DUE-DATE ' DUE-YR '-' DUE-MO
+009900                 '-' DUE-DA
+010000             CALL 'DL150' USING CAR-OPTIONS-SWITCHES
+010100         WHEN OTHER
+010200             ADD 1 TO WS-INQUIRIES-NOT-FOUND
+010300             DISPLAY 'DL170 - NO MASTER RECORD FOR ACCOUNT '
+010400                 DL-INQ-CUSTOMER-NO ' ' DL-INQ-AUTO-NO-9
+010500     END-EVALUATE
+010600     PERFORM 2100-READ-INQUIRY THRU 2100-EXIT.
+010700 2000-EXIT.
+010800     EXIT.
+010900***************************************************************
+011000*    2100-READ-INQUIRY                                        *
+011100***************************************************************
+011200 2100-READ-INQUIRY.
+011300     READ INQUIRY-FILE
+011400         AT END
+011500             SET INQUIRY-EOF TO TRUE
+011600             GO TO 2100-EXIT
+011700     END-READ
+011800     ADD 1 TO WS-INQUIRIES-READ.
+011900 2100-EXIT.
+012000     EXIT.
+012100***************************************************************
+012200*    8000-TERMINATE                                           *
+012300***************************************************************
+012400 8000-TERMINATE.
+012500     CLOSE INQUIRY-FILE
+012600     CLOSE LOAN-MASTER-FILE
+012700     DISPLAY 'DL170 - INQUIRIES READ      ' WS-INQUIRIES-READ
+012800     DISPLAY 'DL170 - ACCOUNTS FOUND       ' WS-INQUIRIES-FOUND
+012900     DISPLAY 'DL170 - ACCOUNTS NOT FOUND   '
+013000         WS-INQUIRIES-NOT-FOUND.
+013100 8000-EXIT.
+013200     EXIT.
