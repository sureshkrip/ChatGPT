@@ -0,0 +1,195 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL140                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    BANK RECONCILIATION.  SORTS THE LOAN MASTER INTO         *
+000900*    BANK-NO/BANK-LOAN-NO-RJ SEQUENCE (ITS NATIVE SEQUENCE IS *
+001000*    CUSTOMER-NO/AUTO-NO) AND MATCH-MERGES IT AGAINST A       *
+001100*    BANK-SUPPLIED EXTRACT IN THE SAME SEQUENCE, REPORTING     *
+001200*    LOANS WE HAVE THAT THE BANK DOES NOT CONFIRM AND LOANS    *
+001300*    THE BANK FUNDED THAT ARE NOT ON OUR FILE.                 *
+001400*                                                             *
+001500*    MODIFICATION HISTORY.                                    *
+001600*    DATE       INIT  DESCRIPTION                             *
+001700*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+001800*                                                             *
+001900***************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    DL140.
+002200 AUTHOR.        R. KEMPNER.
+002300 INSTALLATION.  CONSUMER LOAN SERVICING.
+002400 DATE-WRITTEN.  2026-08-08.
+002500 DATE-COMPILED.
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.  GENERIC.
+002900 OBJECT-COMPUTER.  GENERIC.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT LOAN-MASTER-FILE  ASSIGN TO LOANMSTR
+003210         ORGANIZATION IS INDEXED
+003220         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS HEADER_KEY OF LM-HACKATHON-X.
+003400     SELECT SORTED-MASTER-FILE ASSIGN TO SRTMSTR
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT BANK-EXTRACT-FILE ASSIGN TO BANKEXT
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT SORT-WORK-FILE    ASSIGN TO SORTWK1.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LOAN-MASTER-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY "test.cpy" REPLACING HACKATHON-X  BY LM-HACKATHON-X
+004400                         HACKATHON-WK BY LM-HACKATHON-WK.
+004500 FD  SORTED-MASTER-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY "test.cpy" REPLACING HACKATHON-X  BY SM-HACKATHON-X
+004800                         HACKATHON-WK BY SM-HACKATHON-WK.
+004900 SD  SORT-WORK-FILE.
+005000     COPY "test.cpy" REPLACING HACKATHON-X  BY SW-HACKATHON-X
+005100                         HACKATHON-WK BY SW-HACKATHON-WK.
+005200 FD  BANK-EXTRACT-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY DLBANKX.
+005500 WORKING-STORAGE SECTION.
+005600 77  WS-MASTER-EOF-SW        PIC X(01)   VALUE 'N'.
+005700     88  MASTER-EOF                      VALUE 'Y'.
+005800 77  WS-BANKX-EOF-SW         PIC X(01)   VALUE 'N'.
+005900     88  BANKX-EOF                       VALUE 'Y'.
+006000 77  WS-MATCH-SW             PIC X(01)   VALUE SPACE.
+006100     88  WS-KEYS-MATCH                   VALUE 'M'.
+006200     88  WS-MASTER-IS-LOW                VALUE 'L'.
+006300     88  WS-BANKX-IS-LOW                 VALUE 'B'.
+006400***************************************************************
+006500*    MATCH KEYS                                               *
+006600***************************************************************
+006700 01  WS-MASTER-KEY.
+006800     05  WS-MASTER-BANK-NO       PIC X(03).
+006900     05  WS-MASTER-LOAN-NO-RJ    PIC X(10).
+007000 01  WS-BANKX-KEY.
+007100     05  WS-BANKX-BANK-NO        PIC X(03).
+007200     05  WS-BANKX-LOAN-NO-RJ     PIC X(10).
+007300***************************************************************
+007400*    RUN COUNTERS                                             *
+007500***************************************************************
+007600 77  WS-LOANS-MATCHED        PIC 9(07)   VALUE ZERO.
+007700 77  WS-LOANS-NOT-CONFIRMED  PIC 9(07)   VALUE ZERO.
+007800 77  WS-BANKX-NOT-ON-FILE    PIC 9(07)   VALUE ZERO.
+007900 PROCEDURE DIVISION.
+008000***************************************************************
+008100*    0000-MAINLINE                                            *
+008200***************************************************************
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+008500     PERFORM 2000-RECONCILE-ONE   THRU 2000-EXIT
+008600         UNTIL MASTER-EOF AND BANKX-EOF
+008700     PERFORM 8000-TERMINATE       THRU 8000-EXIT
+008800     STOP RUN.
+008900***************************************************************
+009000*    1000-INITIALIZE - SORT THE MASTER INTO BANK SEQUENCE,    *
+009100*    THEN PRIME BOTH READS                                    *
+009200***************************************************************
+009300 1000-INITIALIZE.
+009400     SORT SORT-WORK-FILE
+009500         ON ASCENDING KEY BANK-NO     OF SW-HACKATHON-X
+009600                          BANK-LOAN-NO-RJ OF SW-HACKATHON-X
+009700         USING LOAN-MASTER-FILE
+009800         GIVING SORTED-MASTER-FILE
+009900     OPEN INPUT SORTED-MASTER-FILE
+010000     OPEN INPUT BANK-EXTRACT-FILE
+010100     DISPLAY 'DL140 - BANK RECONCILIATION EXCEPTION REPORT'
+010200     PERFORM 2100-READ-MASTER THRU 2100-EXIT
+010300     PERFORM 2200-READ-BANKX  THRU 2200-EXIT.
+010400 1000-EXIT.
+010500     EXIT.
+010600***************************************************************
+010700*    2000-RECONCILE-ONE                                       *
+010800***************************************************************
+010900 2000-RECONCILE-ONE.
+011000     PERFORM 2300-SET-MATCH-SWITCH THRU 2300-EXIT
+011100     EVALUATE TRUE
+011200         WHEN WS-KEYS-MATCH
+011300             ADD 1 TO WS-LOANS-MATCHED
+011400             PERFORM 2100-READ-MASTER THRU 2100-EXIT
+011500             PERFORM 2200-READ-BANKX  THRU 2200-EXIT
+011600         WHEN WS-MASTER-IS-LOW
+011700             DISPLAY 'DL140 - NOT CONFIRMED BY BANK '
+011800                 CUSTOMER-NO OF SM-HACKATHON-X ' '
+011900                 BANK-NO OF SM-HACKATHON-X ' '
+012000                 BANK-LOAN-NO OF SM-HACKATHON-X
+012100             ADD 1 TO WS-LOANS-NOT-CONFIRMED
+012200             PERFORM 2100-READ-MASTER THRU 2100-EXIT
+012300         WHEN WS-BANKX-IS-LOW
+012400             DISPLAY 'DL140 - BANK LOAN NOT ON OUR FILE '
+012500                 DL-BANKX-BANK-NO ' ' DL-BANKX-LOAN-NO-RJ
+012600             ADD 1 TO WS-BANKX-NOT-ON-FILE
+012700             PERFORM 2200-READ-BANKX  THRU 2200-EXIT
+012800     END-EVALUATE.
+012900 2000-EXIT.
+013000     EXIT.
+013100***************************************************************
+013200*    2100-READ-MASTER                                         *
+013300***************************************************************
+013400 2100-READ-MASTER.
+013500     IF MASTER-EOF
+013600         GO TO 2100-EXIT
+013700     END-IF
+013800     READ SORTED-MASTER-FILE
+013900         AT END
+014000             SET MASTER-EOF TO TRUE
+014100             MOVE HIGH-VALUES TO WS-MASTER-KEY
+014200             GO TO 2100-EXIT
+014300     END-READ
+014400     MOVE BANK-NO      OF SM-HACKATHON-X TO WS-MASTER-BANK-NO
+014500     MOVE BANK-LOAN-NO-RJ OF SM-HACKATHON-X
+014600         TO WS-MASTER-LOAN-NO-RJ.
+014700 2100-EXIT.
+014800     EXIT.
+014900***************************************************************
+015000*    2200-READ-BANKX                                          *
+015100***************************************************************
+015200 2200-READ-BANKX.
+015300     IF BANKX-EOF
+015400         GO TO 2200-EXIT
+015500     END-IF
+015600     READ BANK-EXTRACT-FILE
+015700         AT END
+015800             SET BANKX-EOF TO TRUE
+015900             MOVE HIGH-VALUES TO WS-BANKX-KEY
+016000             GO TO 2200-EXIT
+016100     END-READ
+016200     MOVE DL-BANKX-BANK-NO     TO WS-BANKX-BANK-NO
+016300     MOVE DL-BANKX-LOAN-NO-RJ  TO WS-BANKX-LOAN-NO-RJ.
+016400 2200-EXIT.
+016500     EXIT.
+016600***************************************************************
+016700*    2300-SET-MATCH-SWITCH                                    *
+016800***************************************************************
+016900 2300-SET-MATCH-SWITCH.
+017000     IF WS-MASTER-KEY = WS-BANKX-KEY
+017100         SET WS-KEYS-MATCH    TO TRUE
+017200     ELSE
+017300         IF WS-MASTER-KEY < WS-BANKX-KEY
+017400             SET WS-MASTER-IS-LOW TO TRUE
+017500         ELSE
+017600             SET WS-BANKX-IS-LOW  TO TRUE
+017700         END-IF
+017800     END-IF.
+017900 2300-EXIT.
+018000     EXIT.
+018100***************************************************************
+018200*    8000-TERMINATE                                           *
+018300***************************************************************
+018400 8000-TERMINATE.
+018500     CLOSE SORTED-MASTER-FILE
+018600     CLOSE BANK-EXTRACT-FILE
+018700     DISPLAY 'DL140 - LOANS MATCHED          ' WS-LOANS-MATCHED
+018800     DISPLAY 'DL140 - NOT CONFIRMED BY BANK   '
+018900         WS-LOANS-NOT-CONFIRMED
+019000     DISPLAY 'DL140 - BANK LOANS NOT ON FILE  '
+019100         WS-BANKX-NOT-ON-FILE.
+019200 8000-EXIT.
+019300     EXIT.
