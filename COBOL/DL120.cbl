@@ -0,0 +1,118 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL120                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    INTEREST-RATE CROSS-CHECK REPORT.  ANNUAL-INT AND        *
+000900*    INTEREST-RATE ARE THE SAME PACKED-DECIMAL BYTES READ     *
+001000*    WITH TWO DIFFERENT IMPLIED DECIMAL POINTS, SO A CHECK     *
+001100*    THAT RESCALES ONE AND COMPARES IT TO THE OTHER CAN NEVER  *
+001200*    DETECT A CORRUPTED FIELD - IT WOULD ONLY BE COMPARING A   *
+001300*    VALUE AGAINST ITSELF.  THE CHECK THAT CAN ACTUALLY FAIL   *
+001400*    IS A RANGE CHECK: FLAG ANY LOAN WHOSE INTEREST-RATE FALLS *
+001500*    OUTSIDE A SANE LENDING RANGE, WHICH IS THE WAY THIS FIELD *
+001600*    GOES BAD IN PRACTICE (BAD PACK, MISALIGNED MOVE, ETC).    *
+001700*                                                             *
+001800*    MODIFICATION HISTORY.                                    *
+001900*    DATE       INIT  DESCRIPTION                             *
+002000*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+002100*    2026-08-08  RK   DROPPED THE ANNUAL-INT/INTEREST-RATE     *
+002200*                     "RECONCILE BREAK" COMPARE - ANNUAL-INT   *
+002300*                     AND INTEREST-RATE REDEFINE THE SAME      *
+002400*                     PACKED BYTES, SO COMPARING ONE RESCALED  *
+002500*                     BY A FIXED POWER OF 10 AGAINST THE OTHER *
+002600*                     CAN NEVER DISAGREE FOR ANY BIT PATTERN;  *
+002700*                     THE RANGE CHECK BELOW IS THE REAL CHECK. *
+002800*                                                             *
+002900***************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID.    DL120.
+003200 AUTHOR.        R. KEMPNER.
+003300 INSTALLATION.  CONSUMER LOAN SERVICING.
+003400 DATE-WRITTEN.  2026-08-08.
+003500 DATE-COMPILED.
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER.  GENERIC.
+003900 OBJECT-COMPUTER.  GENERIC.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS SEQUENTIAL
+004500         RECORD KEY IS HEADER_KEY OF HACKATHON-X.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  LOAN-MASTER-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY "test.cpy".
+005100 WORKING-STORAGE SECTION.
+005200 77  WS-MASTER-EOF-SW        PIC X(01)   VALUE 'N'.
+005300     88  MASTER-EOF                      VALUE 'Y'.
+005400***************************************************************
+005500*    RATE RANGE WORK AREA                                     *
+005600***************************************************************
+005700 01  WS-RATE-CHECK.
+005800     05  WS-RATE-MINIMUM     PIC S99V9(5) VALUE ZERO.
+005900     05  WS-RATE-MAXIMUM     PIC S99V9(5) VALUE 30.00000.
+006000***************************************************************
+006100*    RUN COUNTERS                                             *
+006200***************************************************************
+006300 77  WS-LOANS-READ           PIC 9(07)   VALUE ZERO.
+006400 77  WS-OUT-OF-RANGE         PIC 9(07)   VALUE ZERO.
+006500 PROCEDURE DIVISION.
+006600***************************************************************
+006700*    0000-MAINLINE                                            *
+006800***************************************************************
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE    THRU 1000-EXIT
+007100     PERFORM 2000-CHECK-ONE-LOAN THRU 2000-EXIT
+007200         UNTIL MASTER-EOF
+007300     PERFORM 8000-TERMINATE     THRU 8000-EXIT
+007400     STOP RUN.
+007500***************************************************************
+007600*    1000-INITIALIZE                                          *
+007700***************************************************************
+007800 1000-INITIALIZE.
+007900     OPEN INPUT LOAN-MASTER-FILE
+008000     DISPLAY 'DL120 - INTEREST RATE CROSS-CHECK REPORT'
+008100     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400***************************************************************
+008500*    2000-CHECK-ONE-LOAN                                      *
+008600***************************************************************
+008700 2000-CHECK-ONE-LOAN.
+008800     IF INTEREST-RATE < WS-RATE-MINIMUM
+008900             OR INTEREST-RATE > WS-RATE-MAXIMUM
+009000         DISPLAY 'DL120 - RATE OUT OF RANGE '
+009100             CUSTOMER-NO ' ' AUTO-NO-9
+009200             ' INTEREST-RATE ' INTEREST-RATE
+009300         ADD 1 TO WS-OUT-OF-RANGE
+009400     END-IF
+009500     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+009600 2000-EXIT.
+009700     EXIT.
+009800***************************************************************
+009900*    2100-READ-MASTER                                         *
+010000***************************************************************
+010100 2100-READ-MASTER.
+010200     READ LOAN-MASTER-FILE
+010300         AT END
+010400             SET MASTER-EOF TO TRUE
+010500             GO TO 2100-EXIT
+010600     END-READ
+010700     ADD 1 TO WS-LOANS-READ.
+010800 2100-EXIT.
+010900     EXIT.
+011000***************************************************************
+011100*    8000-TERMINATE                                           *
+011200***************************************************************
+011300 8000-TERMINATE.
+011400     CLOSE LOAN-MASTER-FILE
+011500     DISPLAY 'DL120 - LOANS READ          ' WS-LOANS-READ
+011600     DISPLAY 'DL120 - RATES OUT OF RANGE  ' WS-OUT-OF-RANGE.
+011700 8000-EXIT.
+011800     EXIT.
