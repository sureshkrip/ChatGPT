@@ -0,0 +1,25 @@
+000100***************************************************************
+000200*    DLTRANS - DAILY LOAN TRANSACTION RECORD                   *
+000300*    ONE RECORD PER ADD / CHANGE / PAYMENT AGAINST A LOAN      *
+000400*    ON THE HACKATHON-X LOAN MASTER (SEE TEST.CPY).            *
+000500***************************************************************
+000600 01  DL-TRANS-REC.
+000700     05  DL-TRANS-CODE           PIC X(01).
+000800         88  DL-TRANS-ADD                VALUE 'A'.
+000900         88  DL-TRANS-CHANGE             VALUE 'C'.
+001000         88  DL-TRANS-PAYMENT            VALUE 'P'.
+001100     05  DL-TRANS-KEY.
+001200         10  DL-TRANS-CUSTOMER-NO    PIC X(07).
+001300         10  DL-TRANS-AUTO-NO.
+001400             15  DL-TRANS-AUTO-NO-9  PIC X(09).
+001500             15  DL-TRANS-AUTO-CK-DIG PIC X(01).
+001600     05  DL-TRANS-BANK-NO            PIC X(03).
+001700     05  DL-TRANS-BANK-LOAN-NO       PIC X(10).
+001800     05  DL-TRANS-ORIGINAL-BAL       PIC S9(9)V99.
+001900     05  DL-TRANS-PAYMENT-AMT        PIC S9(9)V99.
+002000     05  DL-TRANS-ANNUAL-INT         PIC SV9(7).
+002100     05  DL-TRANS-DUE-YR             PIC 9(03).
+002200     05  DL-TRANS-DUE-MO             PIC 9(02).
+002300     05  DL-TRANS-DUE-DA             PIC 9(02).
+002400     05  DL-TRANS-CAR-OPTIONS        PIC X(15).
+002500     05  FILLER                      PIC X(10).
