@@ -0,0 +1,144 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL160                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    LOAN FILE DATA-QUALITY SCAN.  RUNS THE SAME SPACE-        *
+001000*    TALLYING CHECK HELLO DEMONSTRATED ON ONE HARDCODED FIELD   *
+001100*    AGAINST EVERY KEY FIELD ON THE LOAN MASTER - CUSTOMER-NO, *
+001200*    AUTO-NO, BANK-NO, AND BANK-LOAN-NO - FOR EVERY RECORD IN  *
+001300*    THE FILE, AND REPORTS EACH ONE THAT CAME IN SPACE-FILLED. *
+001400*                                                             *
+001500*    MODIFICATION HISTORY.                                    *
+001600*    DATE       INIT  DESCRIPTION                             *
+001700*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+001800*                                                             *
+001900***************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    DL160.
+002200 AUTHOR.        R. KEMPNER.
+002300 INSTALLATION.  CONSUMER LOAN SERVICING.
+002400 DATE-WRITTEN.  2026-08-08.
+002500 DATE-COMPILED.
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.  GENERIC.
+002900 OBJECT-COMPUTER.  GENERIC.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+003210         ORGANIZATION IS INDEXED
+003220         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS HEADER_KEY OF HACKATHON-X.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  LOAN-MASTER-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY "test.cpy".
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-MASTER-EOF-SW        PIC X(01)   VALUE 'N'.
+004100     88  MASTER-EOF                      VALUE 'Y'.
+004200***************************************************************
+004300*    SPACE-TALLYING COUNTERS - ONE PER KEY FIELD, SAME         *
+004400*    TECHNIQUE HELLO USES ON SOURCE.                           *
+004500***************************************************************
+004600 77  WS-CUSTOMER-NO-SPACES   PIC 9(03).
+004700 77  WS-AUTO-NO-SPACES       PIC 9(03).
+004800 77  WS-BANK-NO-SPACES       PIC 9(03).
+004900 77  WS-BANK-LOAN-NO-SPACES  PIC 9(03).
+005000***************************************************************
+005100*    RUN COUNTERS                                             *
+005200***************************************************************
+005300 77  WS-LOANS-READ             PIC 9(07) VALUE ZERO.
+005400 77  WS-CUSTOMER-NO-BLANKS     PIC 9(07) VALUE ZERO.
+005500 77  WS-AUTO-NO-BLANKS         PIC 9(07) VALUE ZERO.
+005600 77  WS-BANK-NO-BLANKS         PIC 9(07) VALUE ZERO.
+005700 77  WS-BANK-LOAN-NO-BLANKS    PIC 9(07) VALUE ZERO.
+005800 PROCEDURE DIVISION.
+005900***************************************************************
+006000*    0000-MAINLINE                                            *
+006100***************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE    THRU 1000-EXIT
+006400     PERFORM 2000-SCAN-ONE-LOAN THRU 2000-EXIT
+006500         UNTIL MASTER-EOF
+006600     PERFORM 8000-TERMINATE     THRU 8000-EXIT
+006700     STOP RUN.
+006800***************************************************************
+006900*    1000-INITIALIZE                                          *
+007000***************************************************************
+007100 1000-INITIALIZE.
+007200     OPEN INPUT LOAN-MASTER-FILE
+007300     DISPLAY 'DL160 - LOAN FILE DATA-QUALITY SCAN'
+007400     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+007500 1000-EXIT.
+007600     EXIT.
+007700***************************************************************
+007800*    2000-SCAN-ONE-LOAN                                       *
+007900***************************************************************
+008000 2000-SCAN-ONE-LOAN.
+008100     MOVE 0 TO WS-CUSTOMER-NO-SPACES
+008200     MOVE 0 TO WS-AUTO-NO-SPACES
+008300     MOVE 0 TO WS-BANK-NO-SPACES
+008400     MOVE 0 TO WS-BANK-LOAN-NO-SPACES
+008500     INSPECT CUSTOMER-NO TALLYING WS-CUSTOMER-NO-SPACES
+008600         FOR ALL SPACES
+008700     INSPECT AUTO-NO     TALLYING WS-AUTO-NO-SPACES
+008800         FOR ALL SPACES
+008900     INSPECT BANK-NO     TALLYING WS-BANK-NO-SPACES
+009000         FOR ALL SPACES
+009100     INSPECT BANK-LOAN-NO TALLYING WS-BANK-LOAN-NO-SPACES
+009200         FOR ALL SPACES
+009300     IF WS-CUSTOMER-NO-SPACES = LENGTH OF CUSTOMER-NO
+009400         DISPLAY 'DL160 - BLANK CUSTOMER-NO   RECORD '
+009500             WS-LOANS-READ
+009600         ADD 1 TO WS-CUSTOMER-NO-BLANKS
+009700     END-IF
+009800     IF WS-AUTO-NO-SPACES = LENGTH OF AUTO-NO
+009900         DISPLAY 'DL160 - BLANK AUTO-NO       RECORD '
+010000             WS-LOANS-READ
+010100         ADD 1 TO WS-AUTO-NO-BLANKS
+010200     END-IF
+010300     IF WS-BANK-NO-SPACES = LENGTH OF BANK-NO
+010400         DISPLAY 'DL160 - BLANK BANK-NO       RECORD '
+010500             WS-LOANS-READ
+010600         ADD 1 TO WS-BANK-NO-BLANKS
+010700     END-IF
+010800     IF WS-BANK-LOAN-NO-SPACES = LENGTH OF BANK-LOAN-NO
+010900         DISPLAY 'DL160 - BLANK BANK-LOAN-NO  RECORD '
+011000             WS-LOANS-READ
+011100         ADD 1 TO WS-BANK-LOAN-NO-BLANKS
+011200     END-IF
+011300     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+011400 2000-EXIT.
+011500     EXIT.
+011600***************************************************************
+011700*    2100-READ-MASTER                                         *
+011800***************************************************************
+011900 2100-READ-MASTER.
+012000     READ LOAN-MASTER-FILE
+012100         AT END
+012200             SET MASTER-EOF TO TRUE
+012300             GO TO 2100-EXIT
+012400     END-READ
+012500     ADD 1 TO WS-LOANS-READ.
+012600 2100-EXIT.
+012700     EXIT.
+012800***************************************************************
+012900*    8000-TERMINATE                                           *
+013000***************************************************************
+013100 8000-TERMINATE.
+013200     CLOSE LOAN-MASTER-FILE
+013300     DISPLAY 'DL160 - LOANS READ             ' WS-LOANS-READ
+013400     DISPLAY 'DL160 - BLANK CUSTOMER-NO       '
+013500         WS-CUSTOMER-NO-BLANKS
+013600     DISPLAY 'DL160 - BLANK AUTO-NO           '
+013700         WS-AUTO-NO-BLANKS
+013800     DISPLAY 'DL160 - BLANK BANK-NO           '
+013900         WS-BANK-NO-BLANKS
+014000     DISPLAY 'DL160 - BLANK BANK-LOAN-NO      '
+014100         WS-BANK-LOAN-NO-BLANKS.
+014200 8000-EXIT.
+014300     EXIT.
