@@ -0,0 +1,10 @@
+000100***************************************************************
+000200*    DLINQ - CSR/BATCH LOAN INQUIRY REQUEST RECORD             *
+000300*    ONE RECORD PER ACCOUNT A CSR OR BATCH JOB WANTS TO LOOK   *
+000400*    UP ON THE LOAN MASTER, KEYED THE SAME AS HEADER_KEY.      *
+000500***************************************************************
+000600 01  DL-INQ-REC.
+000700     05  DL-INQ-CUSTOMER-NO      PIC X(07).
+000800     05  DL-INQ-AUTO-NO-9        PIC X(09).
+000900     05  DL-INQ-AUTO-CK-DIG      PIC X(01).
+001000     05  FILLER                  PIC X(20).
