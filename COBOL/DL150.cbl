@@ -0,0 +1,88 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL150                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    CAR-OPTIONS DECODE.  A CALLABLE SUBPROGRAM THAT TURNS    *
+000900*    THE 15-BYTE CAR-OPTIONS-SWITCHES STRING INTO THE OPTION   *
+001000*    NAMES CARRIED AT EACH OF THE 15 POSITIONS.  CALLED BY     *
+001100*    STATEMENT AND INQUIRY PROCESSING; IT JUST DISPLAYS THE    *
+001200*    DECODED LINES, THE SAME WAY THE REST OF THIS SHOP'S       *
+001300*    REPORT PROGRAMS PRODUCE THEIR OUTPUT.                     *
+001400*                                                             *
+001500*    A POSITION IS FLAGGED WHEN IT CONTAINS 'Y' OR '1'.        *
+001600*                                                             *
+001700*    MODIFICATION HISTORY.                                    *
+001800*    DATE       INIT  DESCRIPTION                             *
+001900*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+002000*                                                             *
+002100***************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.    DL150.
+002400 AUTHOR.        R. KEMPNER.
+002500 INSTALLATION.  CONSUMER LOAN SERVICING.
+002600 DATE-WRITTEN.  2026-08-08.
+002700 DATE-COMPILED.
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.  GENERIC.
+003100 OBJECT-COMPUTER.  GENERIC.
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400***************************************************************
+003500*    OPTION NAME TABLE - LOADED FROM VALUE CLAUSES, THEN      *
+003600*    REDEFINED AS AN OCCURS TABLE.                             *
+003700***************************************************************
+003800 01  WS-OPTION-NAME-VALUES.
+003900     05  FILLER  PIC X(20) VALUE 'POWER WINDOWS'.
+004000     05  FILLER  PIC X(20) VALUE 'POWER LOCKS'.
+004100     05  FILLER  PIC X(20) VALUE 'POWER SEATS'.
+004200     05  FILLER  PIC X(20) VALUE 'AIR CONDITIONING'.
+004300     05  FILLER  PIC X(20) VALUE 'CRUISE CONTROL'.
+004400     05  FILLER  PIC X(20) VALUE 'TILT STEERING WHEEL'.
+004500     05  FILLER  PIC X(20) VALUE 'AM/FM STEREO'.
+004600     05  FILLER  PIC X(20) VALUE 'CD PLAYER'.
+004700     05  FILLER  PIC X(20) VALUE 'SUNROOF'.
+004800     05  FILLER  PIC X(20) VALUE 'LEATHER INTERIOR'.
+004900     05  FILLER  PIC X(20) VALUE 'ALLOY WHEELS'.
+005000     05  FILLER  PIC X(20) VALUE 'ANTI-LOCK BRAKES'.
+005100     05  FILLER  PIC X(20) VALUE 'ALARM SYSTEM'.
+005200     05  FILLER  PIC X(20) VALUE 'EXTENDED WARRANTY'.
+005300     05  FILLER  PIC X(20) VALUE 'GAP INSURANCE'.
+005400 01  WS-OPTION-NAME-TABLE REDEFINES WS-OPTION-NAME-VALUES.
+005500     05  WS-OPTION-NAME  PIC X(20) OCCURS 15 TIMES.
+005600***************************************************************
+005700*    WORK AREAS                                               *
+005800***************************************************************
+005900 01  WS-OPTIONS-LOCAL.
+006000     05  WS-OPTION-CHAR  PIC X(01) OCCURS 15 TIMES.
+006100 77  WS-SUB              PIC 9(02) COMP.
+006200 77  WS-FLAG-COUNT       PIC 9(02) VALUE ZERO.
+006300 LINKAGE SECTION.
+006400 01  LK-CAR-OPTIONS-SWITCHES PIC X(15).
+006500 PROCEDURE DIVISION USING LK-CAR-OPTIONS-SWITCHES.
+006600***************************************************************
+006700*    0000-MAINLINE                                            *
+006800***************************************************************
+006900 0000-MAINLINE.
+007000     MOVE LK-CAR-OPTIONS-SWITCHES TO WS-OPTIONS-LOCAL
+007100     MOVE ZERO TO WS-FLAG-COUNT
+007200     PERFORM 1000-DECODE-ONE-POSITION THRU 1000-EXIT
+007300         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 15
+007400     IF WS-FLAG-COUNT = ZERO
+007500         DISPLAY 'DL150 - NO CAR OPTIONS ARE FLAGGED'
+007600     END-IF
+007700     GOBACK.
+007800***************************************************************
+007900*    1000-DECODE-ONE-POSITION                                  *
+008000***************************************************************
+008100 1000-DECODE-ONE-POSITION.
+008200     IF WS-OPTION-CHAR (WS-SUB) = 'Y' OR WS-OPTION-CHAR (WS-SUB)
+008210         = '1'
+008300         DISPLAY 'DL150 - OPTION: ' WS-OPTION-NAME (WS-SUB)
+008400         ADD 1 TO WS-FLAG-COUNT
+008500     END-IF.
+008600 1000-EXIT.
+008700     EXIT.
