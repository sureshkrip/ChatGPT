@@ -0,0 +1,17 @@
+000100***************************************************************
+000200*    DLAUDIT - DOLLAR-BALS AUDIT TRAIL RECORD                  *
+000300*    DL100 WRITES ONE OF THESE EVERY TIME IT CHANGES EITHER     *
+000400*    FIELD UNDER DOLLAR-BALS (ORIGINAL-BAL OR PAYOFF-BAL) ON    *
+000500*    THE LOAN MASTER, CARRYING BOTH THE BEFORE AND AFTER        *
+000600*    VALUE SO THE CHANGE CAN BE RECONSTRUCTED LATER.            *
+000700***************************************************************
+000800 01  DL-AUDIT-REC.
+000900     05  DL-AUDIT-CUSTOMER-NO    PIC X(07).
+001000     05  DL-AUDIT-AUTO-NO-9      PIC X(09).
+001100     05  DL-AUDIT-AUTO-CK-DIG    PIC X(01).
+001200     05  DL-AUDIT-TRANS-CODE     PIC X(01).
+001300     05  DL-AUDIT-FIELD-NAME     PIC X(12).
+001400     05  DL-AUDIT-OLD-VALUE      PIC S9(9)V99    COMP-3.
+001500     05  DL-AUDIT-NEW-VALUE      PIC S9(9)V99    COMP-3.
+001600     05  DL-AUDIT-RUN-DATE       PIC 9(08).
+001700     05  FILLER                  PIC X(10).
