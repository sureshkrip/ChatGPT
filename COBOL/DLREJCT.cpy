@@ -0,0 +1,13 @@
+000100***************************************************************
+000200*    DLREJCT - CHECK-DIGIT REJECT RECORD                      *
+000300*    ONE RECORD FOR EVERY INBOUND TRANSACTION WHOSE AUTO-NO   *
+000400*    CHECK DIGIT DID NOT RECOMPUTE, SO IT CAN BE RESEARCHED   *
+000500*    AND RE-KEYED INSTEAD OF REACHING THE LOAN MASTER.        *
+000600***************************************************************
+000700 01  DL-REJECT-REC.
+000800     05  DL-REJECT-CUSTOMER-NO   PIC X(07).
+000900     05  DL-REJECT-AUTO-NO-9     PIC X(09).
+001000     05  DL-REJECT-AUTO-CK-DIG   PIC X(01).
+001100     05  DL-REJECT-CALC-CK-DIG   PIC X(01).
+001200     05  DL-REJECT-REASON        PIC X(30).
+001300     05  FILLER                  PIC X(10).
