@@ -0,0 +1,183 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAM-ID.   DL105                                      *
+000400*    AUTHOR.       R. KEMPNER - LOAN SYSTEMS GROUP             *
+000500*    INSTALLATION. CONSUMER LOAN SERVICING                    *
+000600*    DATE-WRITTEN. 2026-08-08                                 *
+000700*                                                             *
+000800*    TRANSACTION CHECK-DIGIT EDIT.  RUNS AHEAD OF DL100 EACH  *
+000900*    NIGHT.  RECOMPUTES THE AUTO-NO CHECK DIGIT FOR EVERY     *
+001000*    INBOUND TRANSACTION AND COMPARES IT TO AUTO-CK-DIG.      *
+001100*    RECORDS THAT PASS ARE COPIED TO THE ACCEPTED-TRANSACTION *
+001200*    FILE DL100 UPDATES THE MASTER FROM; RECORDS THAT FAIL ARE*
+001300*    WRITTEN TO THE REJECT FILE WITH THE BAD KEY SO THEY CAN  *
+001400*    BE RESEARCHED BEFORE THEY ARE RE-SUBMITTED.               *
+001500*                                                             *
+001600*    THE CHECK DIGIT IS A SIMPLE WEIGHTED MODULUS-10 DIGIT,   *
+001700*    WEIGHTS 9 DOWN TO 1 APPLIED LEFT TO RIGHT ACROSS THE 9   *
+001800*    DIGITS OF AUTO-NO, SUMMED AND REDUCED MOD 10.            *
+001900*                                                             *
+002000*    MODIFICATION HISTORY.                                    *
+002100*    DATE       INIT  DESCRIPTION                             *
+002200*    2026-08-08  RK   ORIGINAL PROGRAM.                       *
+002300*                                                             *
+002400***************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID.    DL105.
+002700 AUTHOR.        R. KEMPNER.
+002800 INSTALLATION.  CONSUMER LOAN SERVICING.
+002900 DATE-WRITTEN.  2026-08-08.
+003000 DATE-COMPILED.
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  GENERIC.
+003400 OBJECT-COMPUTER.  GENERIC.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT TRANS-IN-FILE    ASSIGN TO TRANSIN
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT TRANS-OUT-FILE   ASSIGN TO TRANSOK
+004000         ORGANIZATION IS SEQUENTIAL.
+004100     SELECT REJECT-FILE      ASSIGN TO TRANSREJ
+004200         ORGANIZATION IS SEQUENTIAL.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  TRANS-IN-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY DLTRANS REPLACING DL-TRANS-REC BY TI-TRANS-REC.
+004800 FD  TRANS-OUT-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY DLTRANS REPLACING DL-TRANS-REC BY TO-TRANS-REC.
+005100 FD  REJECT-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY DLREJCT.
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-TRANS-IN-EOF-SW      PIC X(01)   VALUE 'N'.
+005600     88  TRANS-IN-EOF                    VALUE 'Y'.
+005700***************************************************************
+005800*    CHECK-DIGIT WORK AREA                                   *
+005900***************************************************************
+006000 01  WS-CKDIG-WORK.
+006100     05  WS-CKDIG-AUTO-NO        PIC 9(09).
+006200     05  WS-CKDIG-DIGITS REDEFINES WS-CKDIG-AUTO-NO
+006300                                 PIC 9(01) OCCURS 9 TIMES.
+006400     05  WS-CKDIG-SUB            PIC 9(01)   COMP.
+006500     05  WS-CKDIG-TOTAL          PIC 9(04)   COMP.
+006600     05  WS-CKDIG-QUOTIENT       PIC 9(04)   COMP.
+006700     05  WS-CKDIG-CALC-DIGIT     PIC 9(01).
+006800     05  WS-CKDIG-CALC-CHAR REDEFINES WS-CKDIG-CALC-DIGIT
+006900                                 PIC X(01).
+007000***************************************************************
+007100*    RUN COUNTERS                                             *
+007200***************************************************************
+007300 77  WS-TRANS-READ           PIC 9(07)   VALUE ZERO.
+007400 77  WS-TRANS-ACCEPTED       PIC 9(07)   VALUE ZERO.
+007500 77  WS-TRANS-REJECTED       PIC 9(07)   VALUE ZERO.
+007600 PROCEDURE DIVISION.
+007700***************************************************************
+007800*    0000-MAINLINE                                            *
+007900***************************************************************
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+008200     PERFORM 2000-EDIT-ONE-TRANS  THRU 2000-EXIT
+008300         UNTIL TRANS-IN-EOF
+008400     PERFORM 8000-TERMINATE       THRU 8000-EXIT
+008500     STOP RUN.
+008600***************************************************************
+008700*    1000-INITIALIZE                                          *
+008800***************************************************************
+008900 1000-INITIALIZE.
+009000     OPEN INPUT  TRANS-IN-FILE
+009100     OPEN OUTPUT TRANS-OUT-FILE
+009200     OPEN OUTPUT REJECT-FILE
+009300     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600***************************************************************
+009700*    2000-EDIT-ONE-TRANS                                      *
+009800***************************************************************
+009900 2000-EDIT-ONE-TRANS.
+010000     PERFORM 3000-CALC-CHECK-DIGIT THRU 3000-EXIT
+010100     IF WS-CKDIG-CALC-CHAR = DL-TRANS-AUTO-CK-DIG OF TI-TRANS-REC
+010200         MOVE TI-TRANS-REC TO TO-TRANS-REC
+010300         WRITE TO-TRANS-REC
+010400         ADD 1 TO WS-TRANS-ACCEPTED
+010500     ELSE
+010600         PERFORM 4000-WRITE-REJECT THRU 4000-EXIT
+010700         ADD 1 TO WS-TRANS-REJECTED
+010800     END-IF
+010900     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+011000 2000-EXIT.
+011100     EXIT.
+011200***************************************************************
+011300*    2100-READ-TRANS-IN                                       *
+011400***************************************************************
+011500 2100-READ-TRANS-IN.
+011600     READ TRANS-IN-FILE
+011700         AT END
+011800             SET TRANS-IN-EOF TO TRUE
+011900             GO TO 2100-EXIT
+012000     END-READ
+012100     ADD 1 TO WS-TRANS-READ.
+012200 2100-EXIT.
+012300     EXIT.
+012400***************************************************************
+012500*    3000-CALC-CHECK-DIGIT - WEIGHTED MODULUS-10 OVER THE 9   *
+012600*    DIGITS OF AUTO-NO.  A NON-NUMERIC AUTO-NO CANNOT HAVE A  *
+012700*    CHECK DIGIT COMPUTED AND IS FORCED TO FAIL THE EDIT.     *
+012800***************************************************************
+012900 3000-CALC-CHECK-DIGIT.
+013000     MOVE ZERO TO WS-CKDIG-TOTAL
+013100     IF DL-TRANS-AUTO-NO-9 OF TI-TRANS-REC NOT NUMERIC
+013200         MOVE 'X' TO WS-CKDIG-CALC-CHAR
+013300         GO TO 3000-EXIT
+013400     END-IF
+013500     MOVE DL-TRANS-AUTO-NO-9 OF TI-TRANS-REC TO WS-CKDIG-AUTO-NO
+013600     PERFORM 3100-ADD-ONE-DIGIT THRU 3100-EXIT
+013700         VARYING WS-CKDIG-SUB FROM 1 BY 1
+013800         UNTIL WS-CKDIG-SUB > 9
+013900     DIVIDE WS-CKDIG-TOTAL BY 10
+014000         GIVING WS-CKDIG-QUOTIENT
+014100         REMAINDER WS-CKDIG-CALC-DIGIT.
+014200 3000-EXIT.
+014300     EXIT.
+014400***************************************************************
+014500*    3100-ADD-ONE-DIGIT                                       *
+014600***************************************************************
+014700 3100-ADD-ONE-DIGIT.
+014800     COMPUTE WS-CKDIG-TOTAL = WS-CKDIG-TOTAL +
+014900         (WS-CKDIG-DIGITS (WS-CKDIG-SUB) * (10 - WS-CKDIG-SUB)).
+015000 3100-EXIT.
+015100     EXIT.
+015200***************************************************************
+015300*    4000-WRITE-REJECT                                        *
+015400***************************************************************
+015500 4000-WRITE-REJECT.
+015510     MOVE SPACES TO DL-REJECT-REC
+015520     MOVE DL-TRANS-CUSTOMER-NO OF TI-TRANS-REC
+015530         TO DL-REJECT-CUSTOMER-NO
+015540     MOVE DL-TRANS-AUTO-NO-9 OF TI-TRANS-REC
+015550         TO DL-REJECT-AUTO-NO-9
+015560     MOVE DL-TRANS-AUTO-CK-DIG OF TI-TRANS-REC
+015570         TO DL-REJECT-AUTO-CK-DIG
+016000     MOVE WS-CKDIG-CALC-CHAR  TO DL-REJECT-CALC-CK-DIG
+016100     MOVE 'AUTO-NO CHECK DIGIT MISMATCH' TO DL-REJECT-REASON
+016200     WRITE DL-REJECT-REC
+016210     DISPLAY 'DL105 - REJECTED '
+016220         DL-TRANS-CUSTOMER-NO OF TI-TRANS-REC
+016230         DL-TRANS-AUTO-NO-9 OF TI-TRANS-REC.
+016400 4000-EXIT.
+016500     EXIT.
+016600***************************************************************
+016700*    8000-TERMINATE                                           *
+016800***************************************************************
+016900 8000-TERMINATE.
+017000     CLOSE TRANS-IN-FILE
+017100     CLOSE TRANS-OUT-FILE
+017200     CLOSE REJECT-FILE
+017300     DISPLAY 'DL105 - CHECK-DIGIT EDIT COMPLETE'
+017400     DISPLAY 'DL105 - TRANSACTIONS READ     ' WS-TRANS-READ
+017500     DISPLAY 'DL105 - TRANSACTIONS ACCEPTED ' WS-TRANS-ACCEPTED
+017600     DISPLAY 'DL105 - TRANSACTIONS REJECTED ' WS-TRANS-REJECTED.
+017700 8000-EXIT.
+017800     EXIT.
