@@ -0,0 +1,21 @@
+000100***************************************************************
+000200*    DLCKPT - NIGHTLY UPDATE CHECKPOINT RECORD                 *
+000300*    DL100 APPENDS ONE OF THESE EVERY WS-CKPT-INTERVAL          *
+000400*    TRANSACTIONS.  ON RESTART, THE LAST RECORD ON THE FILE     *
+000500*    TELLS DL100 HOW MANY TRANSACTIONS IT HAD ALREADY READ AND  *
+000600*    APPLIED AND THE RUN COUNTERS TO RESUME FROM.  THE COUNT,   *
+000700*    NOT THE KEY, IS WHAT RESTART SKIPS BY, SINCE TRANS-FILE IS *
+000800*    NOT GUARANTEED TO BE IN HEADER_KEY ORDER.  DL-CKPT-*-NO    *
+000900*    FIELDS ARE KEPT ONLY AS A HUMAN-READABLE LABEL FOR WHICH   *
+001000*    TRANSACTION THE CHECKPOINT WAS TAKEN AT.                   *
+001100***************************************************************
+001200 01  DL-CKPT-REC.
+001300     05  DL-CKPT-CUSTOMER-NO     PIC X(07).
+001400     05  DL-CKPT-AUTO-NO-9       PIC X(09).
+001500     05  DL-CKPT-AUTO-CK-DIG     PIC X(01).
+001600     05  DL-CKPT-TRANS-COUNT     PIC 9(07).
+001700     05  DL-CKPT-ADDS-APPLIED    PIC 9(07).
+001800     05  DL-CKPT-CHANGES-APPLIED PIC 9(07).
+001900     05  DL-CKPT-PAYMENTS-APPLIED PIC 9(07).
+002000     05  DL-CKPT-TRANS-REJECTED  PIC 9(07).
+002100     05  FILLER                  PIC X(10).
